@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TC05.
+      *
+      * Transaccion TC05 - Consulta de MTG004 (tablas de parametros).
+      * Recibe MTG004-CDTABLA y MTG004-TCCIDIOM (idioma solicitado) en
+      * la COMMAREA y devuelve el registro MTG004-REGISTRO completo,
+      * con MTG004-NBTABLA resuelto en el idioma solicitado y las
+      * entradas de seleccion MTG00401-COB-NAME-D asociadas a la tabla.
+      *
+      * Si el llamador no conoce MTG004-CDTABLA pero si MTG004-CLAVTG,
+      * puede dejar MTG004-CDTABLA en blanco e informar MTG004-CLAVTG;
+      * la consulta se resuelve entonces por el path de indice alterno
+      * MTG004K (definido sobre MTG004-CLAVTG en el FCT de CICS).
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CICS-RESP                        PIC S9(8) COMP.
+       01 WS-TCCIDIOM-SOLICITADO              PIC  X(1).
+       01 WS-FECHA-PROCESO                    PIC  X(8).
+       01 WS-FECHA-PROCESO-AAAAMMDD           PIC  X(8).
+       01 WS-FECVIG-AAAAMMDD                  PIC  X(8).
+       01 WS-NUM-CDSELEC-FILTRADO             PIC  9(3).
+       01 WS-LONGITUD-COMMAREA                PIC S9(4) COMP.
+
+       LINKAGE SECTION.
+           COPY TC05_reqres.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           IF EIBCALEN = 0
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF
+
+           MOVE MTG004-TCCIDIOM TO WS-TCCIDIOM-SOLICITADO
+
+           EXEC CICS ASSIGN
+               LOCALDATE(WS-FECHA-PROCESO)
+           END-EXEC
+
+           IF MTG004-CDTABLA NOT = SPACES
+               PERFORM 1000-LEER-MTG004
+           ELSE
+               PERFORM 1500-LEER-MTG004-POR-CLAVTG
+           END-IF
+
+           IF WS-CICS-RESP = DFHRESP(NORMAL)
+               PERFORM 2000-RESOLVER-NBTABLA-IDIOMA
+               PERFORM 2500-FILTRAR-SELECCIONES-ACTIVAS
+           END-IF
+
+           COMPUTE WS-LONGITUD-COMMAREA = LENGTH OF MTG004-REGISTRO
+
+           EXEC CICS RETURN
+               COMMAREA(MTG004-REGISTRO)
+               LENGTH(WS-LONGITUD-COMMAREA)
+           END-EXEC
+
+           GOBACK.
+
+       1000-LEER-MTG004.
+           EXEC CICS READ
+               FILE('MTG004')
+               INTO(MTG004-REGISTRO)
+               RIDFLD(MTG004-CDTABLA)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               INITIALIZE MTG004-REGISTRO
+               MOVE ZERO TO MTG004-NUM-CDSELEC
+           END-IF.
+
+       1500-LEER-MTG004-POR-CLAVTG.
+           EXEC CICS READ
+               FILE('MTG004K')
+               INTO(MTG004-REGISTRO)
+               RIDFLD(MTG004-CLAVTG)
+               KEYLENGTH(19)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               INITIALIZE MTG004-REGISTRO
+               MOVE ZERO TO MTG004-NUM-CDSELEC
+           END-IF.
+
+       2000-RESOLVER-NBTABLA-IDIOMA.
+           SET MTG004-NBTABLA-IDIOMA-INDEX TO 1
+           SEARCH MTG004-NBTABLA-IDIOMA
+               AT END
+                   CONTINUE
+               WHEN MTG004-TCCIDIOM-NBT(MTG004-NBTABLA-IDIOMA-INDEX)
+                       = WS-TCCIDIOM-SOLICITADO
+                   MOVE MTG004-NBTABLA-NBT(MTG004-NBTABLA-IDIOMA-INDEX)
+                       TO MTG004-NBTABLA
+           END-SEARCH
+
+           MOVE WS-TCCIDIOM-SOLICITADO TO MTG004-TCCIDIOM.
+
+       2500-FILTRAR-SELECCIONES-ACTIVAS.
+      * MTG004-FECVIG es la fecha mmddyyyy (formato de EXEC CICS ASSIGN
+      * LOCALDATE) en la que el STCLAV actual de la entrada empieza a
+      * tener efecto: con STCLAV = 'A' es la fecha de alta (antes de esa
+      * fecha la entrada aun NO esta vigente); con STCLAV = 'I' es la
+      * fecha de baja programada (antes de esa fecha la entrada sigue
+      * vigente). Se convierte a AAAAMMDD para poder comparar
+      * cronologicamente.
+           STRING WS-FECHA-PROCESO(5:4) DELIMITED BY SIZE
+                  WS-FECHA-PROCESO(1:2) DELIMITED BY SIZE
+                  WS-FECHA-PROCESO(3:2) DELIMITED BY SIZE
+               INTO WS-FECHA-PROCESO-AAAAMMDD
+
+           MOVE ZERO TO WS-NUM-CDSELEC-FILTRADO
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               STRING MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(5:4)
+                           DELIMITED BY SIZE
+                      MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(1:2)
+                           DELIMITED BY SIZE
+                      MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(3:2)
+                           DELIMITED BY SIZE
+                   INTO WS-FECVIG-AAAAMMDD
+
+               IF (MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'A'
+                   AND WS-FECVIG-AAAAMMDD
+                           <= WS-FECHA-PROCESO-AAAAMMDD)
+                 OR (MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'I'
+                   AND WS-FECVIG-AAAAMMDD
+                           > WS-FECHA-PROCESO-AAAAMMDD)
+                   ADD 1 TO WS-NUM-CDSELEC-FILTRADO
+                   IF WS-NUM-CDSELEC-FILTRADO NOT =
+                           MTG00401-COB-NAME-D-INDEX
+                       MOVE MTG00401-COB-NAME-D
+                               (MTG00401-COB-NAME-D-INDEX)
+                           TO MTG00401-COB-NAME-D
+                               (WS-NUM-CDSELEC-FILTRADO)
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE WS-NUM-CDSELEC-FILTRADO TO MTG004-NUM-CDSELEC.
