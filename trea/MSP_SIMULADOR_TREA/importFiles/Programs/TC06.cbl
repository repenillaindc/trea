@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TC06.
+      *
+      * Transaccion TC06 - Mantenimiento de entradas de seleccion de
+      * MTG004 (tablas de parametros). Permite dar de alta, cambiar o
+      * dar de baja una entrada MTG004-CDSELEC bajo un MTG004-CDTABLA,
+      * con efecto el mismo dia (MTG004-DATCLAV = fecha de proceso).
+      * Sustituye la edicion directa del fichero MTG004 por una
+      * transaccion con pista de auditoria: cada alta, cambio o baja
+      * de una entrada se deja registrada en el fichero de historia
+      * MTG004H con los valores anteriores y nuevos.
+      *
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CICS-RESP                        PIC S9(8) COMP.
+
+       COPY TC05_reqres REPLACING ==MTG004-REGISTRO== BY
+           ==WS-MTG004-REGISTRO-D==.
+
+       COPY MTG004_vldsel.
+
+       COPY MTG004H_reg.
+
+       01 WS-FECHA-PROCESO                    PIC  X(8).
+       01 WS-HORA-PROCESO                     PIC  X(6).
+       01 WS-FECVIG-EFECTIVA                  PIC  X(8).
+       01 WS-USERID-ASIGNADO                  PIC  X(8).
+       01 WS-MTG004H-RIDFLD                   PIC  X(19).
+       01 WS-SLOT-DESTINO                     PIC  9(3) VALUE ZERO.
+
+       LINKAGE SECTION.
+           COPY TC06_reqres.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           IF EIBCALEN = 0
+               EXEC CICS RETURN
+               END-EXEC
+           END-IF
+
+           MOVE '00' TO MTG004M-CDRETORNO
+           MOVE SPACES TO MTG004M-DSRETORNO
+
+           EXEC CICS ASSIGN
+               LOCALDATE(WS-FECHA-PROCESO)
+               LOCALTIME(WS-HORA-PROCESO)
+               USERID(WS-USERID-ASIGNADO)
+           END-EXEC
+
+           IF MTG004M-FECVIG = SPACES
+               MOVE WS-FECHA-PROCESO TO WS-FECVIG-EFECTIVA
+           ELSE
+               MOVE MTG004M-FECVIG TO WS-FECVIG-EFECTIVA
+           END-IF
+
+           IF MTG004M-FECVIG NOT = SPACES
+               PERFORM 1500-VALIDAR-FECVIG
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 1000-LEER-MTG004-UPDATE
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               EVALUATE MTG004M-FUNCION
+                   WHEN 'A'
+                       MOVE 'A' TO MTG004H-TIPACC
+                       PERFORM 2000-ALTA-SELECCION
+                   WHEN 'C'
+                       MOVE 'C' TO MTG004H-TIPACC
+                       PERFORM 3000-CAMBIO-SELECCION
+                   WHEN 'B'
+                       MOVE 'B' TO MTG004H-TIPACC
+                       PERFORM 4000-BAJA-SELECCION
+                   WHEN OTHER
+                       MOVE '05' TO MTG004M-CDRETORNO
+                       MOVE 'FUNCION DE MANTENIMIENTO INVALIDA'
+                           TO MTG004M-DSRETORNO
+               END-EVALUATE
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 5000-GRABAR-MTG004
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 6000-GRABAR-HISTORIA
+           END-IF
+
+           EXEC CICS RETURN
+           END-EXEC
+
+           GOBACK.
+
+       1500-VALIDAR-FECVIG.
+      * MTG004M-FECVIG llega del llamador en formato mmddyyyy (igual
+      * que EXEC CICS ASSIGN LOCALDATE); se valida que sea numerica y
+      * que mes/dia esten en rango antes de usarla como fecha efectiva.
+           IF MTG004M-FECVIG NOT NUMERIC
+               OR MTG004M-FECVIG(1:2) < '01'
+               OR MTG004M-FECVIG(1:2) > '12'
+               OR MTG004M-FECVIG(3:2) < '01'
+               OR MTG004M-FECVIG(3:2) > '31'
+               MOVE '08' TO MTG004M-CDRETORNO
+               MOVE 'FECVIG NO TIENE FORMATO MMDDAAAA VALIDO'
+                   TO MTG004M-DSRETORNO
+           END-IF.
+
+       1000-LEER-MTG004-UPDATE.
+           EXEC CICS READ
+               FILE('MTG004')
+               INTO(WS-MTG004-REGISTRO-D)
+               RIDFLD(MTG004M-CDTABLA)
+               UPDATE
+               RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '01' TO MTG004M-CDRETORNO
+               MOVE 'MTG004-CDTABLA NO ENCONTRADA' TO MTG004M-DSRETORNO
+           END-IF.
+
+       2000-ALTA-SELECCION.
+           SET MTG00401-COB-NAME-D-INDEX TO 1
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX
+                   FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               IF MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                     = MTG004M-CDSELEC
+                 AND MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'A'
+                   MOVE '03' TO MTG004M-CDRETORNO
+                   MOVE 'MTG004-CDSELEC YA EXISTE PARA ESTA TABLA'
+                       TO MTG004M-DSRETORNO
+               END-IF
+           END-PERFORM
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 9000-VALIDAR-CDSELEC
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 2050-LOCALIZAR-SLOT-ALTA
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               SET MTG00401-COB-NAME-D-INDEX
+                   TO WS-SLOT-DESTINO
+               IF MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                     = MTG004M-CDSELEC
+                 AND MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'I'
+                   MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                       TO MTG004H-CLAVBANS-ANT
+                   MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                       TO MTG004H-CLAVTABS-ANT
+                   MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                       TO MTG004H-DATCLAV-ANT
+                   MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                       TO MTG004H-FECVIG-ANT
+               ELSE
+                   MOVE SPACES TO MTG004H-CLAVBANS-ANT
+                                   MTG004H-CLAVTABS-ANT
+                                   MTG004H-DATCLAV-ANT
+                                   MTG004H-FECVIG-ANT
+               END-IF
+               MOVE 'I' TO MTG004H-STCLAV-ANT
+               MOVE MTG004M-CDSELEC
+                   TO MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+               MOVE MTG004M-CLAVBANS
+                   TO MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+               MOVE MTG004M-CLAVTABS
+                   TO MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+               MOVE WS-FECHA-PROCESO
+                   TO MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+               MOVE 'A'
+                   TO MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+               MOVE WS-FECVIG-EFECTIVA
+                   TO MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVBANS-NVA
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVTABS-NVA
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-DATCLAV-NVA
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-STCLAV-NVA
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-FECVIG-NVA
+           END-IF.
+
+       2050-LOCALIZAR-SLOT-ALTA.
+      * Antes de crecer la tabla, se reutiliza el propio hueco inactivo
+      * (STCLAV = 'I') del mismo MTG004M-CDSELEC si existe - es decir,
+      * volver a dar de alta un codigo previamente dado de baja. El
+      * hueco inactivo de OTRO codigo no se toca aqui: reaprovecharlo
+      * borraria su CLAVBANS/CLAVTABS/DATCLAV sin dejar rastro en
+      * MTG004H. Solo se crece MTG004-NUM-CDSELEC (y solo entonces se
+      * comprueba el tope de 60) cuando el propio codigo no tiene un
+      * hueco inactivo que reutilizar.
+           MOVE ZERO TO WS-SLOT-DESTINO
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               IF MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                     = MTG004M-CDSELEC
+                 AND MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'I'
+                 AND WS-SLOT-DESTINO = ZERO
+                   MOVE MTG00401-COB-NAME-D-INDEX TO WS-SLOT-DESTINO
+               END-IF
+           END-PERFORM
+
+           IF WS-SLOT-DESTINO = ZERO
+               IF MTG004-NUM-CDSELEC >= 60
+                   MOVE '04' TO MTG004M-CDRETORNO
+                   MOVE 'MTG00401-COB-NAME-D SIN CUPO (MAX 60)'
+                       TO MTG004M-DSRETORNO
+               ELSE
+                   ADD 1 TO MTG004-NUM-CDSELEC
+                   MOVE MTG004-NUM-CDSELEC TO WS-SLOT-DESTINO
+               END-IF
+           END-IF.
+
+       3000-CAMBIO-SELECCION.
+      * 3000-CAMBIO-SELECCION aplica CLAVBANS/CLAVTABS de forma
+      * inmediata (no maneja STCLAV/FECVIG como 2000/4000), asi que no
+      * hay un mecanismo de vigencia diferida para un simple cambio de
+      * valores; se rechaza MTG004M-FECVIG en vez de ignorarlo en
+      * silencio.
+           IF MTG004M-FECVIG NOT = SPACES
+               MOVE '11' TO MTG004M-CDRETORNO
+               MOVE 'FECVIG NO SE ADMITE EN FUNCION CAMBIO'
+                   TO MTG004M-DSRETORNO
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               PERFORM 8000-LOCALIZAR-CDSELEC
+           END-IF
+
+           IF MTG004M-CDRETORNO = '00'
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVBANS-ANT
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVTABS-ANT
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-DATCLAV-ANT
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-STCLAV-ANT
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-FECVIG-ANT
+
+               MOVE MTG004M-CLAVBANS
+                   TO MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+               MOVE MTG004M-CLAVTABS
+                   TO MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+               MOVE WS-FECHA-PROCESO
+                   TO MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVBANS-NVA
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVTABS-NVA
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-DATCLAV-NVA
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-STCLAV-NVA
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-FECVIG-NVA
+           END-IF.
+
+       4000-BAJA-SELECCION.
+           PERFORM 8000-LOCALIZAR-CDSELEC
+
+           IF MTG004M-CDRETORNO = '00'
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVBANS-ANT
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVTABS-ANT
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-DATCLAV-ANT
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-STCLAV-ANT
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-FECVIG-ANT
+
+               MOVE 'I' TO MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+               MOVE WS-FECVIG-EFECTIVA
+                   TO MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVBANS-NVA
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-CLAVTABS-NVA
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-DATCLAV-NVA
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-STCLAV-NVA
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO MTG004H-FECVIG-NVA
+           END-IF.
+
+       5000-GRABAR-MTG004.
+           EXEC CICS REWRITE
+               FILE('MTG004')
+               FROM(WS-MTG004-REGISTRO-D)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '09' TO MTG004M-CDRETORNO
+               MOVE 'ERROR GRABANDO MTG004' TO MTG004M-DSRETORNO
+           END-IF.
+
+       6000-GRABAR-HISTORIA.
+           MOVE WS-FECHA-PROCESO TO MTG004H-FECHA
+           MOVE WS-HORA-PROCESO TO MTG004H-HORA
+           MOVE WS-USERID-ASIGNADO TO MTG004H-USUARIO
+           MOVE MTG004M-CDTABLA TO MTG004H-CDTABLA
+           MOVE MTG004M-CDSELEC TO MTG004H-CDSELEC
+
+      * Clave unica del registro de historia: CDTABLA+CDSELEC+FECHA+
+      * HORA. Un RIDFLD en blanco/sin inicializar hace que todo WRITE
+      * posterior al primero choque con clave duplicada.
+           STRING MTG004H-CDTABLA  DELIMITED BY SIZE
+                  MTG004H-CDSELEC  DELIMITED BY SIZE
+                  MTG004H-FECHA    DELIMITED BY SIZE
+                  MTG004H-HORA     DELIMITED BY SIZE
+               INTO WS-MTG004H-RIDFLD
+
+           EXEC CICS WRITE
+               FILE('MTG004H')
+               FROM(MTG004H-REGISTRO)
+               RIDFLD(WS-MTG004H-RIDFLD)
+               RESP(WS-CICS-RESP)
+           END-EXEC
+
+           IF WS-CICS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '10' TO MTG004M-CDRETORNO
+               MOVE 'ERROR GRABANDO MTG004H' TO MTG004M-DSRETORNO
+           END-IF.
+
+       8000-LOCALIZAR-CDSELEC.
+           SET MTG00401-COB-NAME-D-INDEX TO 1
+           SEARCH MTG00401-COB-NAME-D
+               AT END
+                   MOVE '02' TO MTG004M-CDRETORNO
+                   MOVE 'MTG004-CDSELEC NO ENCONTRADA'
+                       TO MTG004M-DSRETORNO
+               WHEN MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                       = MTG004M-CDSELEC
+                 AND MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'A'
+                   CONTINUE
+           END-SEARCH.
+
+       9000-VALIDAR-CDSELEC.
+           IF MTG004M-CDSELEC = SPACE
+               MOVE '06' TO MTG004M-CDRETORNO
+               MOVE 'MTG004-CDSELEC NO PUEDE SER BLANCO'
+                   TO MTG004M-DSRETORNO
+           ELSE
+               SET WS-CDSELEC-VALIDO-INDEX TO 1
+               SEARCH WS-CDSELEC-VALIDO
+                   AT END
+                       MOVE '07' TO MTG004M-CDRETORNO
+                       MOVE 'MTG004-CDSELEC NO VALIDO PARA ESTA TABLA'
+                           TO MTG004M-DSRETORNO
+                   WHEN WS-CDSELEC-VALIDO-CDTABLA
+                               (WS-CDSELEC-VALIDO-INDEX)
+                           = MTG004M-CDTABLA
+                       AND WS-CDSELEC-VALIDO-CDSELEC
+                               (WS-CDSELEC-VALIDO-INDEX)
+                           = MTG004M-CDSELEC
+                       CONTINUE
+               END-SEARCH
+           END-IF.
