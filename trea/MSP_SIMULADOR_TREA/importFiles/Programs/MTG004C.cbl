@@ -0,0 +1,187 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTG004C.
+      *
+      * Batch MTG004C - Conciliacion de MTG004-CLAVBAN/MTG004-CLAVBANS
+      * contra el maestro de bancos MTB001. Recorre MTG004-REGISTRO y
+      * deja en MTG004CRPT cada clave de banco (de cabecera o de una
+      * entrada de seleccion) que no exista en MTB001 o que exista con
+      * estado distinto de activo, para que se depuren antes de que
+      * fallen en un proceso aguas abajo.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MTG004-FILE ASSIGN TO "MTG004"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MTG004-CDTABLA
+               FILE STATUS IS WS-STAT-MTG004.
+
+           SELECT MTB001-FILE ASSIGN TO "MTB001"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MTB001-CLAVBAN
+               FILE STATUS IS WS-STAT-MTB001.
+
+           SELECT MTG004C-RPT ASSIGN TO "MTG004CRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTG004-FILE
+           RECORD IS VARYING DEPENDING ON WS-NUM-CDSELEC-FD.
+           COPY TC05_reqres.
+
+       FD  MTB001-FILE.
+           COPY MTB001_reg.
+
+       FD  MTG004C-RPT.
+       01 MTG004C-RPT-LINEA                   PIC  X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STAT-MTG004                      PIC  X(2).
+       01 WS-STAT-MTB001                      PIC  X(2).
+       01 WS-STAT-RPT                         PIC  X(2).
+       01 WS-NUM-CDSELEC-FD                   PIC  9(3).
+       01 WS-FIN-MTG004-SW                    PIC  X(1) VALUE 'N'.
+           88 WS-FIN-MTG004                    VALUE 'S'.
+       01 WS-CONTADOR-EXCEPCIONES             PIC  9(7) VALUE ZERO.
+
+       01 WS-LINEA-DETALLE.
+           05 WS-LD-CDTABLA                   PIC  X(4).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-CDSELEC                   PIC  X(1).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-CLAVBAN                   PIC  X(4).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-MOTIVO                    PIC  X(45).
+
+       01 WS-CLAVBAN-BUSCADA                  PIC  X(4).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-MTG004
+               UNTIL WS-FIN-MTG004
+           PERFORM 9000-FIN
+           GOBACK.
+
+       1000-INICIO.
+           OPEN INPUT MTG004-FILE
+           OPEN INPUT MTB001-FILE
+           OPEN OUTPUT MTG004C-RPT
+
+           MOVE SPACES TO MTG004C-RPT-LINEA
+           STRING 'CONCILIACION MTG004 / MTB001 - CLAVES DE BANCO'
+               DELIMITED BY SIZE INTO MTG004C-RPT-LINEA
+           WRITE MTG004C-RPT-LINEA
+
+           PERFORM 2100-LEER-MTG004-SIGUIENTE.
+
+       2000-PROCESAR-MTG004.
+           PERFORM 3000-VALIDAR-CLAVBAN-CABECERA
+           PERFORM 4000-VALIDAR-CLAVBANS-SELECCION
+           PERFORM 2100-LEER-MTG004-SIGUIENTE.
+
+       2100-LEER-MTG004-SIGUIENTE.
+           READ MTG004-FILE NEXT RECORD
+               AT END
+                   SET WS-FIN-MTG004 TO TRUE
+           END-READ
+           IF NOT WS-FIN-MTG004
+               IF WS-STAT-MTG004 NOT = '00'
+                   DISPLAY 'MTG004C: ERROR DE LECTURA EN MTG004 '
+                       'FILE STATUS ' WS-STAT-MTG004
+                   CLOSE MTG004-FILE
+                   CLOSE MTB001-FILE
+                   CLOSE MTG004C-RPT
+                   STOP RUN
+               END-IF
+               MOVE MTG004-NUM-CDSELEC TO WS-NUM-CDSELEC-FD
+           END-IF.
+
+       3000-VALIDAR-CLAVBAN-CABECERA.
+           MOVE MTG004-CLAVBAN TO WS-CLAVBAN-BUSCADA
+           PERFORM 5000-BUSCAR-BANCO
+
+           IF WS-STAT-MTB001 NOT = '00'
+               MOVE MTG004-CDTABLA TO WS-LD-CDTABLA
+               MOVE SPACE TO WS-LD-CDSELEC
+               MOVE MTG004-CLAVBAN TO WS-LD-CLAVBAN
+               MOVE 'CLAVBAN DE CABECERA NO EXISTE EN MTB001'
+                   TO WS-LD-MOTIVO
+               PERFORM 6000-ESCRIBIR-EXCEPCION
+           ELSE
+               IF MTB001-STBANCO NOT = 'A'
+                   MOVE MTG004-CDTABLA TO WS-LD-CDTABLA
+                   MOVE SPACE TO WS-LD-CDSELEC
+                   MOVE MTG004-CLAVBAN TO WS-LD-CLAVBAN
+                   MOVE 'CLAVBAN DE CABECERA DADO DE BAJA EN MTB001'
+                       TO WS-LD-MOTIVO
+                   PERFORM 6000-ESCRIBIR-EXCEPCION
+               END-IF
+           END-IF.
+
+       4000-VALIDAR-CLAVBANS-SELECCION.
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX
+                   FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-CLAVBAN-BUSCADA
+               PERFORM 5000-BUSCAR-BANCO
+
+               IF WS-STAT-MTB001 NOT = '00'
+                   MOVE MTG004-CDTABLA TO WS-LD-CDTABLA
+                   MOVE MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                       TO WS-LD-CDSELEC
+                   MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                       TO WS-LD-CLAVBAN
+                   MOVE 'CLAVBANS DE SELECCION NO EXISTE EN MTB001'
+                       TO WS-LD-MOTIVO
+                   PERFORM 6000-ESCRIBIR-EXCEPCION
+               ELSE
+                   IF MTB001-STBANCO NOT = 'A'
+                       MOVE MTG004-CDTABLA TO WS-LD-CDTABLA
+                       MOVE MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                           TO WS-LD-CDSELEC
+                       MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                           TO WS-LD-CLAVBAN
+                       MOVE 'CLAVBANS DADO DE BAJA EN MTB001'
+                           TO WS-LD-MOTIVO
+                       PERFORM 6000-ESCRIBIR-EXCEPCION
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       5000-BUSCAR-BANCO.
+           MOVE WS-CLAVBAN-BUSCADA TO MTB001-CLAVBAN
+           READ MTB001-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       6000-ESCRIBIR-EXCEPCION.
+           ADD 1 TO WS-CONTADOR-EXCEPCIONES
+           MOVE SPACES TO MTG004C-RPT-LINEA
+           STRING WS-LD-CDTABLA    DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LD-CDSELEC    DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LD-CLAVBAN    DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  WS-LD-MOTIVO     DELIMITED BY SIZE
+               INTO MTG004C-RPT-LINEA
+           WRITE MTG004C-RPT-LINEA.
+
+       9000-FIN.
+           MOVE SPACES TO MTG004C-RPT-LINEA
+           STRING 'TOTAL DE EXCEPCIONES: ' DELIMITED BY SIZE
+                  WS-CONTADOR-EXCEPCIONES  DELIMITED BY SIZE
+               INTO MTG004C-RPT-LINEA
+           WRITE MTG004C-RPT-LINEA
+
+           CLOSE MTG004-FILE
+           CLOSE MTB001-FILE
+           CLOSE MTG004C-RPT.
