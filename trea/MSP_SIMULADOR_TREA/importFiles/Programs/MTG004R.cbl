@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTG004R.
+      *
+      * Batch MTG004R - Informe de auditoria de MTG004. Recorre el
+      * fichero de tablas de parametros en orden de clave y lista, para
+      * cada MTG004-CDTABLA, todas sus entradas MTG004-CDSELEC con sus
+      * claves de banco y fecha de alta/cambio, como evidencia para
+      * revisiones de cumplimiento.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MTG004-FILE ASSIGN TO "MTG004"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MTG004-CDTABLA
+               FILE STATUS IS WS-STAT-MTG004.
+
+           SELECT MTG004R-RPT ASSIGN TO "MTG004RRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTG004-FILE
+           RECORD IS VARYING DEPENDING ON WS-NUM-CDSELEC-FD.
+           COPY TC05_reqres.
+
+       FD  MTG004R-RPT.
+       01 MTG004R-RPT-LINEA                   PIC  X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STAT-MTG004                      PIC  X(2).
+       01 WS-STAT-RPT                         PIC  X(2).
+       01 WS-NUM-CDSELEC-FD                   PIC  9(3).
+       01 WS-FIN-MTG004-SW                    PIC  X(1) VALUE 'N'.
+           88 WS-FIN-MTG004                    VALUE 'S'.
+       01 WS-CONTADOR-TABLAS                  PIC  9(7) VALUE ZERO.
+       01 WS-CONTADOR-SELECCIONES             PIC  9(7) VALUE ZERO.
+
+       01 WS-LINEA-CABECERA.
+           05 WS-LC-CDTABLA                   PIC  X(4).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LC-NBTABLA                   PIC  X(30).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LC-CLAVBAN                   PIC  X(4).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LC-NUM-CDSELEC                PIC  ZZ9.
+
+       01 WS-LINEA-DETALLE.
+           05 FILLER                          PIC  X(8) VALUE SPACES.
+           05 WS-LD-CDSELEC                   PIC  X(1).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-CLAVBANS                  PIC  X(4).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-CLAVTABS                  PIC  X(20).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-DATCLAV                   PIC  X(20).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-STCLAV                    PIC  X(1).
+           05 FILLER                          PIC  X(1) VALUE SPACE.
+           05 WS-LD-FECVIG                    PIC  X(8).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-MTG004
+               UNTIL WS-FIN-MTG004
+           PERFORM 9000-FIN
+           GOBACK.
+
+       1000-INICIO.
+           OPEN INPUT MTG004-FILE
+           OPEN OUTPUT MTG004R-RPT
+
+           MOVE SPACES TO MTG004R-RPT-LINEA
+           STRING 'INFORME DE AUDITORIA MTG004 - TABLAS Y SELECCIONES'
+               DELIMITED BY SIZE INTO MTG004R-RPT-LINEA
+           WRITE MTG004R-RPT-LINEA
+
+           PERFORM 2100-LEER-MTG004-SIGUIENTE.
+
+       2000-PROCESAR-MTG004.
+           ADD 1 TO WS-CONTADOR-TABLAS
+           PERFORM 3000-ESCRIBIR-CABECERA-TABLA
+           PERFORM 4000-ESCRIBIR-SELECCIONES
+           PERFORM 2100-LEER-MTG004-SIGUIENTE.
+
+       2100-LEER-MTG004-SIGUIENTE.
+           READ MTG004-FILE NEXT RECORD
+               AT END
+                   SET WS-FIN-MTG004 TO TRUE
+           END-READ
+           IF NOT WS-FIN-MTG004
+               IF WS-STAT-MTG004 NOT = '00'
+                   DISPLAY 'MTG004R: ERROR DE LECTURA EN MTG004 '
+                       'FILE STATUS ' WS-STAT-MTG004
+                   CLOSE MTG004-FILE
+                   CLOSE MTG004R-RPT
+                   STOP RUN
+               END-IF
+               MOVE MTG004-NUM-CDSELEC TO WS-NUM-CDSELEC-FD
+           END-IF.
+
+       3000-ESCRIBIR-CABECERA-TABLA.
+           MOVE SPACES TO MTG004R-RPT-LINEA
+           MOVE MTG004-CDTABLA TO WS-LC-CDTABLA
+           MOVE MTG004-NBTABLA TO WS-LC-NBTABLA
+           MOVE MTG004-CLAVBAN TO WS-LC-CLAVBAN
+           MOVE MTG004-NUM-CDSELEC TO WS-LC-NUM-CDSELEC
+
+           STRING WS-LC-CDTABLA     DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WS-LC-NBTABLA     DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WS-LC-CLAVBAN     DELIMITED BY SIZE
+                  ' '               DELIMITED BY SIZE
+                  WS-LC-NUM-CDSELEC DELIMITED BY SIZE
+               INTO MTG004R-RPT-LINEA
+           WRITE MTG004R-RPT-LINEA.
+
+       4000-ESCRIBIR-SELECCIONES.
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX
+                   FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               ADD 1 TO WS-CONTADOR-SELECCIONES
+               MOVE SPACES TO MTG004R-RPT-LINEA
+               MOVE MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-CDSELEC
+               MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-CLAVBANS
+               MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-CLAVTABS
+               MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-DATCLAV
+               MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-STCLAV
+               MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+                   TO WS-LD-FECVIG
+
+               STRING '        '         DELIMITED BY SIZE
+                      WS-LD-CDSELEC      DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-LD-CLAVBANS     DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-LD-CLAVTABS     DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-LD-DATCLAV      DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-LD-STCLAV       DELIMITED BY SIZE
+                      ' '                DELIMITED BY SIZE
+                      WS-LD-FECVIG       DELIMITED BY SIZE
+                   INTO MTG004R-RPT-LINEA
+               WRITE MTG004R-RPT-LINEA
+           END-PERFORM.
+
+       9000-FIN.
+           MOVE SPACES TO MTG004R-RPT-LINEA
+           STRING 'TOTAL TABLAS: ' DELIMITED BY SIZE
+                  WS-CONTADOR-TABLAS DELIMITED BY SIZE
+                  '  TOTAL SELECCIONES: ' DELIMITED BY SIZE
+                  WS-CONTADOR-SELECCIONES DELIMITED BY SIZE
+               INTO MTG004R-RPT-LINEA
+           WRITE MTG004R-RPT-LINEA
+
+           CLOSE MTG004-FILE
+           CLOSE MTG004R-RPT.
