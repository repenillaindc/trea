@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MTG004X.
+      *
+      * Batch MTG004X - Extraccion plana de MTG004 para sistemas aguas
+      * abajo. Recorre MTG004 en orden de clave y escribe una linea por
+      * cada entrada activa MTG004-CDSELEC en el fichero de salida
+      * MTG004XOUT. Lleva punto de control en MTG004XCTL con el ultimo
+      * MTG004-CDTABLA extraido con exito, para poder reiniciar el
+      * proceso desde ahi si se interrumpe sin volver a extraer lo ya
+      * escrito.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MTG004-FILE ASSIGN TO "MTG004"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MTG004-CDTABLA
+               FILE STATUS IS WS-STAT-MTG004.
+
+           SELECT MTG004X-OUT ASSIGN TO "MTG004XOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-OUT.
+
+           SELECT MTG004X-CTL ASSIGN TO "MTG004XCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STAT-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MTG004-FILE
+           RECORD IS VARYING DEPENDING ON WS-NUM-CDSELEC-FD.
+           COPY TC05_reqres.
+
+       FD  MTG004X-OUT.
+           COPY MTG004X_reg.
+
+       FD  MTG004X-CTL.
+           COPY MTG004X_ctl.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STAT-MTG004                      PIC  X(2).
+       01 WS-STAT-OUT                         PIC  X(2).
+       01 WS-STAT-CTL                         PIC  X(2).
+       01 WS-NUM-CDSELEC-FD                   PIC  9(3).
+       01 WS-FIN-MTG004-SW                    PIC  X(1) VALUE 'N'.
+           88 WS-FIN-MTG004                    VALUE 'S'.
+       01 WS-REINICIO-SW                      PIC  X(1) VALUE 'N'.
+           88 WS-ES-REINICIO                   VALUE 'S'.
+       01 WS-FIN-NORMAL-SW                    PIC  X(1) VALUE 'N'.
+           88 WS-ES-FIN-NORMAL                 VALUE 'S'.
+       01 WS-ERROR-LECTURA-SW                 PIC  X(1) VALUE 'N'.
+           88 WS-ERROR-LECTURA                 VALUE 'S'.
+       01 WS-ULTIMA-CLAVE-PROCESADA           PIC  X(4) VALUE SPACES.
+       01 WS-CONTADOR-EXTRAIDOS               PIC  9(7) VALUE ZERO.
+       01 WS-CONTADOR-DESDE-CHECKPOINT        PIC  9(7) VALUE ZERO.
+       01 WS-INTERVALO-CHECKPOINT             PIC  9(7) VALUE 50.
+       01 WS-FECHA-PROCESO-AAAAMMDD           PIC  X(8).
+       01 WS-FECVIG-AAAAMMDD                  PIC  X(8).
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL.
+           PERFORM 1000-INICIO
+           PERFORM 2000-PROCESAR-MTG004
+               UNTIL WS-FIN-MTG004
+           IF NOT WS-ERROR-LECTURA
+               SET WS-ES-FIN-NORMAL TO TRUE
+           END-IF
+           PERFORM 8000-GRABAR-CHECKPOINT
+           PERFORM 9000-FIN
+           GOBACK.
+
+       1000-INICIO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FECHA-PROCESO-AAAAMMDD
+
+           PERFORM 1100-LEER-CHECKPOINT
+
+           OPEN INPUT MTG004-FILE
+
+           IF WS-ES-REINICIO
+               MOVE WS-ULTIMA-CLAVE-PROCESADA TO MTG004-CDTABLA
+               START MTG004-FILE
+                   KEY IS GREATER THAN MTG004-CDTABLA
+                   INVALID KEY
+                       SET WS-FIN-MTG004 TO TRUE
+               END-START
+               OPEN EXTEND MTG004X-OUT
+           ELSE
+               OPEN OUTPUT MTG004X-OUT
+           END-IF
+
+           IF NOT WS-FIN-MTG004
+               PERFORM 2100-LEER-MTG004-SIGUIENTE
+           END-IF.
+
+       1100-LEER-CHECKPOINT.
+           OPEN INPUT MTG004X-CTL
+           IF WS-STAT-CTL = '00'
+               READ MTG004X-CTL
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-STAT-CTL = '00'
+                   AND MTG004X-CTL-ESTADO = 'P'
+                   MOVE MTG004X-CTL-ULTCDTABLA
+                       TO WS-ULTIMA-CLAVE-PROCESADA
+                   SET WS-ES-REINICIO TO TRUE
+               END-IF
+               CLOSE MTG004X-CTL
+           END-IF.
+
+       2000-PROCESAR-MTG004.
+           PERFORM 3000-ESCRIBIR-SELECCIONES-ACTIVAS
+           MOVE MTG004-CDTABLA TO WS-ULTIMA-CLAVE-PROCESADA
+           ADD 1 TO WS-CONTADOR-DESDE-CHECKPOINT
+           IF WS-CONTADOR-DESDE-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+               PERFORM 8000-GRABAR-CHECKPOINT
+               MOVE ZERO TO WS-CONTADOR-DESDE-CHECKPOINT
+           END-IF
+           PERFORM 2100-LEER-MTG004-SIGUIENTE.
+
+       2100-LEER-MTG004-SIGUIENTE.
+           READ MTG004-FILE NEXT RECORD
+               AT END
+                   SET WS-FIN-MTG004 TO TRUE
+           END-READ
+           IF NOT WS-FIN-MTG004
+               IF WS-STAT-MTG004 NOT = '00'
+                   DISPLAY 'MTG004X: ERROR DE LECTURA EN MTG004 '
+                       'FILE STATUS ' WS-STAT-MTG004
+                   SET WS-ERROR-LECTURA TO TRUE
+                   SET WS-FIN-MTG004 TO TRUE
+               ELSE
+                   MOVE MTG004-NUM-CDSELEC TO WS-NUM-CDSELEC-FD
+               END-IF
+           END-IF.
+
+       3000-ESCRIBIR-SELECCIONES-ACTIVAS.
+      * Mismo criterio de vigencia usado por TC05 (2500-FILTRAR-
+      * SELECCIONES-ACTIVAS): STCLAV='A' vigente desde MTG004-FECVIG,
+      * STCLAV='I' vigente (todavia) hasta MTG004-FECVIG. Se convierte
+      * mmddyyyy a aaaammdd para poder comparar cronologicamente.
+           PERFORM VARYING MTG00401-COB-NAME-D-INDEX
+                   FROM 1 BY 1
+                   UNTIL MTG00401-COB-NAME-D-INDEX >
+                         MTG004-NUM-CDSELEC
+               STRING MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(5:4)
+                           DELIMITED BY SIZE
+                      MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(1:2)
+                           DELIMITED BY SIZE
+                      MTG004-FECVIG
+                           (MTG00401-COB-NAME-D-INDEX)(3:2)
+                           DELIMITED BY SIZE
+                   INTO WS-FECVIG-AAAAMMDD
+
+               IF (MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'A'
+                   AND WS-FECVIG-AAAAMMDD
+                           <= WS-FECHA-PROCESO-AAAAMMDD)
+                 OR (MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX) = 'I'
+                   AND WS-FECVIG-AAAAMMDD
+                           > WS-FECHA-PROCESO-AAAAMMDD)
+                   PERFORM 3100-ESCRIBIR-LINEA-EXTRACTO
+               END-IF
+           END-PERFORM.
+
+       3100-ESCRIBIR-LINEA-EXTRACTO.
+           MOVE SPACES TO MTG004X-REGISTRO
+           MOVE MTG004-CDTABLA  TO MTG004X-CDTABLA
+           MOVE MTG004-NBTABLA  TO MTG004X-NBTABLA
+           MOVE MTG004-CLAVBAN  TO MTG004X-CLAVBAN
+           MOVE MTG004-CLAVTG   TO MTG004X-CLAVTG
+           MOVE MTG004-TCCIDIOM TO MTG004X-TCCIDIOM
+           MOVE MTG004-CDSELEC(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-CDSELEC
+           MOVE MTG004-CLAVBANS(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-CLAVBANS
+           MOVE MTG004-CLAVTABS(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-CLAVTABS
+           MOVE MTG004-DATCLAV(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-DATCLAV
+           MOVE MTG004-STCLAV(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-STCLAV
+           MOVE MTG004-FECVIG(MTG00401-COB-NAME-D-INDEX)
+               TO MTG004X-FECVIG
+           WRITE MTG004X-REGISTRO
+           ADD 1 TO WS-CONTADOR-EXTRAIDOS.
+
+       8000-GRABAR-CHECKPOINT.
+           OPEN OUTPUT MTG004X-CTL
+           MOVE WS-ULTIMA-CLAVE-PROCESADA TO MTG004X-CTL-ULTCDTABLA
+           IF WS-ES-FIN-NORMAL
+               MOVE 'C' TO MTG004X-CTL-ESTADO
+           ELSE
+               MOVE 'P' TO MTG004X-CTL-ESTADO
+           END-IF
+           WRITE MTG004X-CTL-REGISTRO
+           CLOSE MTG004X-CTL.
+
+       9000-FIN.
+           CLOSE MTG004-FILE
+           CLOSE MTG004X-OUT.
