@@ -0,0 +1,6 @@
+       01 MTG004X-CTL-REGISTRO.
+         05 MTG004X-CTL-ULTCDTABLA              PIC  X(4).
+         05 MTG004X-CTL-ESTADO                  PIC  X(1).
+      * 'P' = proceso en curso (checkpoint parcial, reinicio valido);
+      * 'C' = proceso completado con exito (no reiniciar; proxima
+      * ejecucion programada empieza desde el principio).
