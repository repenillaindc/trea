@@ -0,0 +1,16 @@
+      * Lista de MTG004-CDSELEC validos por MTG004-CDTABLA, usada por
+      * TC06 para rechazar codigos de seleccion no reconocidos al dar
+      * de alta una entrada. Mantenida por el equipo de negocio; los
+      * valores de ejemplo se sustituyen por los reales de cada tabla.
+       01 WS-MTG004-CDSELEC-VALIDOS-INIC.
+         05 WS-CDSELEC-VALIDOS-INIC-1       PIC  X(50) VALUE
+             'TB011TB012TB013TB014TB015TB021TB022TB023TB024TB025'.
+         05 WS-CDSELEC-VALIDOS-INIC-2       PIC  X(50) VALUE
+             'TB031TB032TB033TB034TB035TB041TB042TB043TB044TB045'.
+
+       01 WS-MTG004-CDSELEC-VALIDOS REDEFINES
+                              WS-MTG004-CDSELEC-VALIDOS-INIC.
+         05 WS-CDSELEC-VALIDO OCCURS 20 TIMES
+                           INDEXED BY WS-CDSELEC-VALIDO-INDEX.
+           07 WS-CDSELEC-VALIDO-CDTABLA      PIC  X(4).
+           07 WS-CDSELEC-VALIDO-CDSELEC      PIC  X(1).
