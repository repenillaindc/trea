@@ -5,6 +5,15 @@
          05 MTG004-NBTABLA-L                   PIC  X(2).
          05 MTG004-NBTABLA-A                   PIC  X(1).
          05 MTG004-NBTABLA                     PIC  X(30).
+         05 MTG004-NBTABLA-IDIOMA
+                            OCCURS 2  TIMES
+                           INDEXED BY MTG004-NBTABLA-IDIOMA-INDEX.
+           07 MTG004-TCCIDIOM-NBT-L            PIC  X(2).
+           07 MTG004-TCCIDIOM-NBT-A            PIC  X(1).
+           07 MTG004-TCCIDIOM-NBT              PIC  X(1).
+           07 MTG004-NBTABLA-NBT-L             PIC  X(2).
+           07 MTG004-NBTABLA-NBT-A             PIC  X(1).
+           07 MTG004-NBTABLA-NBT               PIC  X(30).
          05 MTG004-CLAVBAN-L                   PIC  X(2).
          05 MTG004-CLAVBAN-A                   PIC  X(1).
          05 MTG004-CLAVBAN                     PIC  X(4).
@@ -14,8 +23,12 @@
          05 MTG004-TCCIDIOM-L                  PIC  X(2).
          05 MTG004-TCCIDIOM-A                  PIC  X(1).
          05 MTG004-TCCIDIOM                    PIC  X(1).
+         05 MTG004-NUM-CDSELEC-L               PIC  X(2).
+         05 MTG004-NUM-CDSELEC-A               PIC  X(1).
+         05 MTG004-NUM-CDSELEC                 PIC  9(3).
          05 MTG00401-COB-NAME-D
-                            OCCURS 10  TIMES
+                            OCCURS 1 TO 60 TIMES
+                           DEPENDING ON MTG004-NUM-CDSELEC
                            INDEXED BY MTG00401-COB-NAME-D-INDEX.
            07 MTG004-CDSELEC-L                 PIC  X(2).
            07 MTG004-CDSELEC-A                 PIC  X(1).
@@ -28,4 +41,10 @@
            07 MTG004-CLAVTABS                  PIC  X(20).
            07 MTG004-DATCLAV-L                 PIC  X(2).
            07 MTG004-DATCLAV-A                 PIC  X(1).
-           07 MTG004-DATCLAV                   PIC  X(20).
\ No newline at end of file
+           07 MTG004-DATCLAV                   PIC  X(20).
+           07 MTG004-STCLAV-L                  PIC  X(2).
+           07 MTG004-STCLAV-A                  PIC  X(1).
+           07 MTG004-STCLAV                    PIC  X(1).
+           07 MTG004-FECVIG-L                  PIC  X(2).
+           07 MTG004-FECVIG-A                  PIC  X(1).
+           07 MTG004-FECVIG                    PIC  X(8).
