@@ -0,0 +1,12 @@
+       01 MTG004X-REGISTRO.
+         05 MTG004X-CDTABLA                    PIC  X(4).
+         05 MTG004X-NBTABLA                    PIC  X(30).
+         05 MTG004X-CLAVBAN                    PIC  X(4).
+         05 MTG004X-CLAVTG                     PIC  X(19).
+         05 MTG004X-TCCIDIOM                   PIC  X(1).
+         05 MTG004X-CDSELEC                    PIC  X(1).
+         05 MTG004X-CLAVBANS                   PIC  X(4).
+         05 MTG004X-CLAVTABS                   PIC  X(20).
+         05 MTG004X-DATCLAV                    PIC  X(20).
+         05 MTG004X-STCLAV                     PIC  X(1).
+         05 MTG004X-FECVIG                     PIC  X(8).
