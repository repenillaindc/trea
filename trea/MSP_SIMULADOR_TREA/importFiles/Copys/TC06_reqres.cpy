@@ -0,0 +1,28 @@
+       01 MTG004M-REGISTRO.
+         05 MTG004M-FUNCION-L                  PIC  X(2).
+         05 MTG004M-FUNCION-A                  PIC  X(1).
+         05 MTG004M-FUNCION                    PIC  X(1).
+         05 MTG004M-USUARIO-L                  PIC  X(2).
+         05 MTG004M-USUARIO-A                  PIC  X(1).
+         05 MTG004M-USUARIO                    PIC  X(8).
+         05 MTG004M-CDTABLA-L                  PIC  X(2).
+         05 MTG004M-CDTABLA-A                  PIC  X(1).
+         05 MTG004M-CDTABLA                    PIC  X(4).
+         05 MTG004M-CDSELEC-L                  PIC  X(2).
+         05 MTG004M-CDSELEC-A                  PIC  X(1).
+         05 MTG004M-CDSELEC                    PIC  X(1).
+         05 MTG004M-CLAVBANS-L                 PIC  X(2).
+         05 MTG004M-CLAVBANS-A                 PIC  X(1).
+         05 MTG004M-CLAVBANS                   PIC  X(4).
+         05 MTG004M-CLAVTABS-L                 PIC  X(2).
+         05 MTG004M-CLAVTABS-A                 PIC  X(1).
+         05 MTG004M-CLAVTABS                   PIC  X(20).
+         05 MTG004M-FECVIG-L                   PIC  X(2).
+         05 MTG004M-FECVIG-A                   PIC  X(1).
+         05 MTG004M-FECVIG                     PIC  X(8).
+         05 MTG004M-CDRETORNO-L                PIC  X(2).
+         05 MTG004M-CDRETORNO-A                PIC  X(1).
+         05 MTG004M-CDRETORNO                  PIC  X(2).
+         05 MTG004M-DSRETORNO-L                PIC  X(2).
+         05 MTG004M-DSRETORNO-A                PIC  X(1).
+         05 MTG004M-DSRETORNO                  PIC  X(40).
