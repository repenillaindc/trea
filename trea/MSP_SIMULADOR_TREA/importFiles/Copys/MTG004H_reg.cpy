@@ -0,0 +1,17 @@
+       01 MTG004H-REGISTRO.
+         05 MTG004H-FECHA                      PIC  X(8).
+         05 MTG004H-HORA                       PIC  X(6).
+         05 MTG004H-USUARIO                    PIC  X(8).
+         05 MTG004H-CDTABLA                    PIC  X(4).
+         05 MTG004H-CDSELEC                    PIC  X(1).
+         05 MTG004H-TIPACC                     PIC  X(1).
+         05 MTG004H-CLAVBANS-ANT               PIC  X(4).
+         05 MTG004H-CLAVBANS-NVA               PIC  X(4).
+         05 MTG004H-CLAVTABS-ANT               PIC  X(20).
+         05 MTG004H-CLAVTABS-NVA               PIC  X(20).
+         05 MTG004H-DATCLAV-ANT                PIC  X(20).
+         05 MTG004H-DATCLAV-NVA                PIC  X(20).
+         05 MTG004H-STCLAV-ANT                 PIC  X(1).
+         05 MTG004H-STCLAV-NVA                 PIC  X(1).
+         05 MTG004H-FECVIG-ANT                 PIC  X(8).
+         05 MTG004H-FECVIG-NVA                 PIC  X(8).
