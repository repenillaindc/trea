@@ -0,0 +1,5 @@
+       01 MTB001-REGISTRO.
+         05 MTB001-CLAVBAN                     PIC  X(4).
+         05 MTB001-NBBANCO                     PIC  X(30).
+         05 MTB001-STBANCO                     PIC  X(1).
+         05 MTB001-FECBAJA                     PIC  X(8).
